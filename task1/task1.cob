@@ -1,25 +1,131 @@
 0100   identification division.
 0200   program-id. ArrayInMax.
 0300   environment division.
+0310   input-output section.
+0320   file-control.
+0330       select optional ledger-file assign to dynamic ledgerfilename
+0331           organization is line sequential.
+0332       select optional transaction-file assign to dynamic
+0332A          transactionfilename
+0333           organization is line sequential.
 0400   data division.
+0405   file section.
+0406   fd  ledger-file.
+0407   01  ledger-record pic x(80).
+0408
+0409   fd  transaction-file.
+0409   01  transaction-record pic x(80).
 0410
 0411   working-storage section.
-0412
-0413   01 first-number pic 9(4).
-0414   01 second-number pic 9(4).
-0415   01 result pic 9(4).
-0416
+0412   copy 'numeric-input-variables'.
+0413   01 first-number pic s9(6)v99.
+0414   01 second-number pic s9(6)v99.
+0415   01 result pic s9(6)v99.
+0416   01 operator-code pic x value "+".
+0417
+0420   01 ledgerfilename pic x(20).
+0421   01 ledger-run-date pic 9(8).
+0421A  01 first-number-edited pic -9(6).99.
+0421B  01 second-number-edited pic -9(6).99.
+0421C  01 result-edited pic -9(6).99.
+0422
+0430   01 run-mode pic 9 value 1.
+0431   01 transactionfilename pic x(20).
+0432   01 transaction-eof pic x value "N".
+0433   01 grand-total pic s9(7)v99.
+0434
 0500   procedure division.
 0600
 0700   program-begin.
-0800       display "Enter first number".
-0810       accept first-number.
-0811
-0812       display "Enter the second number".
-0813       accept second-number.
-0814
-0815       compute result = first-number + second-number.
-0816
-0817       display "The result is:".
-0818       display result.
+0710       display "1 = single pair, 2 = batch transaction file".
+0711       accept run-mode.
+0712
+0713       if run-mode = 2
+0714           perform batch-total-transactions
+0715       else
+0716           perform single-pair-total
+0717       end-if.
 0900   program-done.
+0910       stop run.
+0911
+0920   single-pair-total.
+0800       display "Enter first number".
+0810       accept numeric-input-buffer.
+0811       perform validate-numeric-input.
+0812       move numeric-input-buffer to first-number.
+0813
+0814       display "Enter the second number".
+0815       accept numeric-input-buffer.
+0816       perform validate-numeric-input.
+0817       move numeric-input-buffer to second-number.
+0818
+0819       display "Enter operator (+, -, *, /)".
+0820       accept operator-code.
+0821
+0822       perform compute-calculator-result.
+0823
+0824       display "The result is:".
+0825       display result.
+0826
+0827       perform write-ledger-entry.
+0828
+0829   compute-calculator-result.
+0830       if operator-code = "-"
+0831           compute result = first-number - second-number
+0832       else
+0833           if operator-code = "*"
+0834               compute result = first-number * second-number
+0835           else
+0836               if operator-code = "/"
+0837                   if second-number = 0
+0838                       display "Cannot divide by zero, using 0"
+0839                       move 0 to result
+0840                   else
+0841                       compute result = first-number / second-number
+0842                   end-if
+0843               else
+0844                   compute result = first-number + second-number
+0845               end-if
+0846           end-if
+0847       end-if.
+0930   batch-total-transactions.
+0931       move 0 to grand-total.
+0932       display "Enter transaction file name".
+0933       accept transactionfilename.
+0934
+0935       open input transaction-file.
+0936       perform until transaction-eof = "Y"
+0937           read transaction-file
+0938               at end move "Y" to transaction-eof
+0939               not at end
+0940                   unstring transaction-record delimited by ","
+0941                       into first-number second-number
+0942                   compute result = first-number + second-number
+0943                   display first-number " + " second-number
+0944                       " = " result
+0945                   add result to grand-total
+0945                   perform write-ledger-entry
+0946           end-read
+0947       end-perform.
+0948       close transaction-file.
+0949
+0950       display "Grand total: " grand-total.
+0951
+0960   write-ledger-entry.
+0961       accept ledger-run-date from date yyyymmdd.
+0962       string "LEDGER" ledger-run-date ".TXT"
+0963           delimited by size into ledgerfilename.
+0964
+0965       open extend ledger-file.
+0965A      move spaces to ledger-record.
+0965B      move first-number to first-number-edited.
+0965C      move second-number to second-number-edited.
+0965D      move result to result-edited.
+0966       string first-number-edited ","
+0967              second-number-edited ","
+0968              result-edited
+0969           delimited by size into ledger-record.
+0970       write ledger-record.
+0971       close ledger-file.
+0972
+0980   copy 'numeric-input-validator'.
