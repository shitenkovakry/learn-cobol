@@ -1,32 +1,109 @@
 0100   identification division.
 0200   program-id. Number.
 0300   environment division.
+0310   input-output section.
+0320   file-control.
+0330       select optional numbers-file assign to dynamic
+0330A          numbersfilename
+0331           organization is line sequential.
+0332       select exception-file assign to dynamic
+0332A          exceptionfilename
+0333           organization is line sequential.
 0400   data division.
+0405   file section.
+0406   fd  numbers-file.
+0407   01  numbers-record pic x(10).
+0408
+0409   fd  exception-file.
+0409   01  exception-record pic x(80).
 0410
 0411   working-storage section.
-0412
-0413   01 the-number pic 9(4).
-0414
+0412   copy 'numeric-input-variables'.
+0413   01 the-number pic 9(9).
+0414   01 range-low pic 9(9) value 10.
+0415   01 range-high pic 9(9) value 100.
+0416
+0420   01 run-mode pic 9 value 1.
+0421   01 numbersfilename pic x(20).
+0422   01 exceptionfilename pic x(20).
+0423   01 numbers-eof pic x value "N".
+0424   01 in-range-count pic 9(6) value 0.
+0425   01 out-of-range-count pic 9(6) value 0.
+0426
 0500   procedure division.
 0600
 0700   program-begin.
-0800       perform get-the-number.
-0810       perform check-the-number.
-0811
+0710       perform get-the-range.
+0720       display "1 = single number, 2 = batch exception report".
+0721       accept run-mode.
+0722
+0723       if run-mode = 2
+0724           perform batch-exception-report
+0725       else
+0726           perform get-the-number
+0727           perform check-the-number
+0728       end-if.
 0900   program-done.
 0910       stop run.
 0911
-0912   get-the-number.
-0913       display "enter the number greater than 10"
-0914       display "and less than 100. (011-099)"
-0915
-0916       accept the-number.
+0912   get-the-range.
+0913       display "enter the lower limit (default 10)".
+0914       accept range-low.
+0915       display "enter the upper limit (default 100)".
+0916       accept range-high.
 0917
-0918   check-the-number.
-0919       if the-number > 10 and the-number < 100
-0920          display "the number is in range"
-0921          display "haha"
+0918   get-the-number.
+0919       display "enter the number greater than " range-low
+0920       display "and less than " range-high
+0921
+0922       accept numeric-input-buffer.
+0922A      perform validate-numeric-input.
+0922B      move numeric-input-buffer to the-number.
+0923
+0924   check-the-number.
+0925       if the-number > range-low and the-number < range-high
+0926          display "the number is in range"
+0927          display "haha"
 0931       else
 0942          display "the number is out of range"
 0943          display "hoho"
 0954       end-if.
+0955
+0960   batch-exception-report.
+0961       display "enter the numbers file name".
+0962       accept numbersfilename.
+0963       display "enter the exceptions report file name".
+0964       accept exceptionfilename.
+0965
+0966       open input numbers-file.
+0967       open output exception-file.
+0968       perform until numbers-eof = "Y"
+0969           read numbers-file
+0970               at end move "Y" to numbers-eof
+0971               not at end
+0972                   move numbers-record to the-number
+0973                   if the-number > range-low
+0974                      and the-number < range-high
+0975                       add 1 to in-range-count
+0976                   else
+0977                       add 1 to out-of-range-count
+0977A                      move spaces to exception-record
+0978                       string the-number " is out of range"
+0979                           delimited by size into exception-record
+0980                       write exception-record
+0981                   end-if
+0982           end-read
+0983       end-perform.
+0984       close numbers-file.
+0985
+0985A   move spaces to exception-record.
+0986       string "in range: " in-range-count
+0987              " out of range: " out-of-range-count
+0988           delimited by size into exception-record.
+0989       write exception-record.
+0990       close exception-file.
+0991
+0992       display "in range: " in-range-count.
+0993       display "out of range: " out-of-range-count.
+0994
+1000   copy 'numeric-input-validator'.
