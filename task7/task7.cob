@@ -5,8 +5,8 @@
 0410
 0411   working-storage section.
 0412
-0413   01 counter pic 9.
-0414   01 count-number pic 9.
+0413   01 counter pic 99.
+0414   01 count-number pic 99.
 0415
 0500   procedure division.
 0600
@@ -23,12 +23,12 @@
 0913
 0914   get-user-number.
 0915       display " ".
-0916       display "please, enter a number between 2 and 9".
+0916       display "please, enter a number between 2 and 99".
 0917       accept counter.
 0918       display " ".
 0919
 0920   display-count.
-0921       if counter < 10 and counter > 1
+0921       if counter < 100 and counter > 1
 0922          display "counting to " counter
 0923          perform display-counting
 0924       else
