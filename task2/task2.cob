@@ -1,30 +1,103 @@
 0100   identification division.
 0200   program-id. ArrayInMax.
 0300   environment division.
+0310   input-output section.
+0320   file-control.
+0330       select optional customer-file assign to dynamic
+0330A          customerfilename
+0331           organization is line sequential.
+0332       select optional audit-file assign to dynamic auditfilename
+0333           organization is line sequential.
 0400   data division.
+0405   file section.
+0406   fd  customer-file.
+0407   01  customer-record pic x(40).
+0408
+0409   fd  audit-file.
+0409   01  audit-record pic x(80).
 0410
 0411   working-storage section.
 0412
-0413   01 a-greating pic x(20).
+0413   01 a-greating pic x(40).
 0414   01 a-name pic x(10).
-0415   01 a-number pic 9(4).
+0415   01 a-number pic 9(4) value 0.
 0416
+0420   01 customerfilename pic x(20).
+0421   01 customer-eof pic x value "N".
+0422   01 template-code pic x(10).
+0423   01 auditfilename pic x(20).
+0424   01 audit-run-date pic 9(8).
+0423
+0430   01 greeting-template-count pic 9 value 3.
+0431   01 greeting-templates.
+0432       05 greeting-template occurs 3 times.
+0433           10 template-code-value pic x(10).
+0434           10 template-text pic x(20).
+0435
+0440   01 template-index pic 9.
+0441   01 template-found pic x value "N".
+0442
 0500   procedure division.
 0600
 0700   program-begin.
-0800       display "Enter your name".
-0810       accept a-name.
-0811
-0812       move 'hello, Ondrys' to a-greating.
-0813       move 1 to a-number.
-0816
-0817       display 'Greating'
-0818               a-number 'is' a-greating.
-0819
-0820       move 'shalom, Ondrys' to a-greating.
-0821       move 2 to a-number.
-0822
-0823       display 'Greating'
-0818               a-number 'is' a-greating.
-0819
+0710       perform initialize-greeting-templates.
+0711       perform process-customer-file.
 0900   program-done.
+0910       stop run.
+0911
+0920   initialize-greeting-templates.
+0921       move "HELLO"  to template-code-value(1).
+0922       move "hello, " to template-text(1).
+0923       move "SHALOM" to template-code-value(2).
+0924       move "shalom, " to template-text(2).
+0925       move "ALOHA"  to template-code-value(3).
+0926       move "aloha, " to template-text(3).
+0927
+0930   process-customer-file.
+0931       display "Enter customer file name".
+0932       accept customerfilename.
+0933
+0934       open input customer-file.
+0935       perform until customer-eof = "Y"
+0936           read customer-file
+0937               at end move "Y" to customer-eof
+0938               not at end
+0939                   unstring customer-record delimited by ","
+0940                       into a-name template-code
+0941                   add 1 to a-number
+0942                   perform build-greeting
+0943                   display "Greating" a-number "is" a-greating
+0944                   perform write-audit-entry
+0945           end-read
+0945       end-perform.
+0946       close customer-file.
+0947
+0950   build-greeting.
+0950A      move spaces to a-greating.
+0951       move "N" to template-found.
+0952       perform varying template-index from 1 by 1
+0953               until template-index > greeting-template-count
+0954                  or template-found = "Y"
+0955           if template-code-value(template-index) = template-code
+0956               string template-text(template-index) a-name
+0957                   delimited by size into a-greating
+0958               move "Y" to template-found
+0959           end-if
+0960       end-perform.
+0961
+0962       if template-found = "N"
+0963           string "hello, " a-name
+0964               delimited by size into a-greating
+0965       end-if.
+0966
+0970   write-audit-entry.
+0971       accept audit-run-date from date yyyymmdd.
+0972       string "GREETAUD" audit-run-date ".TXT"
+0973           delimited by size into auditfilename.
+0974
+0975       open extend audit-file.
+0975A      move spaces to audit-record.
+0976       string a-name "," a-number "," a-greating
+0977           delimited by size into audit-record.
+0978       write audit-record.
+0979       close audit-file.
