@@ -0,0 +1,77 @@
+0100   identification division.
+0200   program-id. Range-Report.
+0300   environment division.
+0400   data division.
+0410
+0411   working-storage section.
+0412
+0413   01 array-size pic 99 value 0.
+0414   01 array-work.
+0415       05 array-work-item occurs 20 times pic s9(6)v99.
+0416   01 array occurs 1 to 20 times depending on array-size
+0417          pic s9(6)v99.
+0418   01 index-array pic 99.
+0419   01 min-value pic s9(6)v99.
+0420   01 max-value pic s9(6)v99.
+0421   01 spread-value pic s9(6)v99.
+0422   01 input-array pic x(80).
+0423
+0500   procedure division.
+0600
+0700   program-begin.
+0710       perform accept-array.
+0720       perform find-min-value-in-array.
+0730       perform find-max-value-in-array.
+0740       compute spread-value = max-value - min-value.
+0750       perform display-range-report.
+0900   program-done.
+0910       stop run.
+0911
+0920   accept-array.
+0921       display "Please, write array (e.g., 5,7,9):".
+0922       accept input-array.
+0923
+0924       move 0 to array-size.
+0925       inspect input-array tallying array-size for all ",".
+0926       add 1 to array-size.
+0927       inspect input-array replacing all "," by " ".
+0928
+0929       unstring input-array delimited by space
+0930           into array-work-item(1) array-work-item(2)
+0931                array-work-item(3) array-work-item(4)
+0932                array-work-item(5) array-work-item(6)
+0933                array-work-item(7) array-work-item(8)
+0934                array-work-item(9) array-work-item(10)
+0935                array-work-item(11) array-work-item(12)
+0936                array-work-item(13) array-work-item(14)
+0937                array-work-item(15) array-work-item(16)
+0938                array-work-item(17) array-work-item(18)
+0939                array-work-item(19) array-work-item(20).
+0940
+0941       perform varying index-array from 1 by 1
+0942               until index-array > array-size
+0943           move array-work-item(index-array) to array(index-array)
+0944       end-perform.
+0945
+0950   find-min-value-in-array.
+0951       move array(1) to min-value.
+0952       perform varying index-array from 2 by 1
+0953               until index-array > array-size
+0954           if array(index-array) < min-value
+0955               move array(index-array) to min-value
+0956           end-if
+0957       end-perform.
+0958
+0960   find-max-value-in-array.
+0961       move array(1) to max-value.
+0962       perform varying index-array from 2 by 1
+0963               until index-array > array-size
+0964           if array(index-array) > max-value
+0965               move array(index-array) to max-value
+0966           end-if
+0967       end-perform.
+0968
+0970   display-range-report.
+0971       display "Min value   = " min-value.
+0972       display "Max value   = " max-value.
+0973       display "Spread      = " spread-value.
