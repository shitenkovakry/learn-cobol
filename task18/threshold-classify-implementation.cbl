@@ -0,0 +1,15 @@
+010    threshold-classify-array.
+020        move 1 to above-threshold-index.
+030        move 1 to below-threshold-index.
+040        perform varying index-array from 1 by 1
+050                until index-array > array-size
+060            if array(index-array) > threshold-value
+070                move array(index-array)
+080                    to above-threshold-array(above-threshold-index)
+090                add 1 to above-threshold-index
+100            else
+110                move array(index-array)
+120                    to below-threshold-array(below-threshold-index)
+130                add 1 to below-threshold-index
+140            end-if
+150        end-perform.
