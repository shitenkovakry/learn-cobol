@@ -0,0 +1,6 @@
+010    summa-positive-array.
+020        move 0 to summa-pos.
+030        perform varying index-array from 1 by 1
+040                until index-array > pos-index - 1
+050            add positive-array(index-array) to summa-pos
+060        end-perform.
