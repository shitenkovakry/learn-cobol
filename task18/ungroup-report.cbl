@@ -0,0 +1,88 @@
+0100   identification division.
+0200   program-id. Ungroup-Report.
+0300   environment division.
+0310   input-output section.
+0320   file-control.
+0330       select optional audit-file assign to dynamic auditfilename
+0331           organization is line sequential.
+0332       select optional report-file assign to dynamic reportfilename
+0333           organization is line sequential.
+0400   data division.
+0405   file section.
+0406   fd  audit-file.
+0407   01  audit-record pic x(100).
+0408   fd  report-file.
+0409   01  report-line pic x(200).
+0410
+0411   working-storage section.
+0412   copy 'variables'.
+0413   copy 'audit-trail-variables'.
+0414   copy 'report-writer-variables'.
+0415
+0416   01 input-array pic x(40).
+0416A  01 pos-count pic 9.
+0416B  01 neg-count pic 9.
+0416C  01 zero-count pic 9.
+0416D  01 above-threshold-count pic 9.
+0416E  01 below-threshold-count pic 9.
+0416F  01 summa-neg-edited pic -9(2).
+0500   procedure division.
+0600
+0700   program-begin.
+0710       perform accept-array.
+0711       display "Enter threshold value".
+0712       accept threshold-value.
+0720       perform ungroup-array.
+0730       perform summa-positive-array.
+0740       perform summa-negative-array.
+0750       perform reconcile-totals.
+0760       perform threshold-classify-array.
+0770       perform display-ungroup-report.
+0780       move "Ungroup-Report" to audit-program-name.
+0790       move summa-pos to audit-result.
+0800       perform write-audit-entry.
+0900   program-done.
+0910       stop run.
+0911
+0920   accept-array.
+0921       display "Please, write array (e.g., 1,-2,4,-6,7,-1,3):".
+0922       accept input-array.
+0923       inspect input-array replacing all "," by " ".
+0924       unstring input-array delimited by space into array(1)
+0925            array(2) array(3) array(4) array(5) array(6) array(7).
+0926
+0930   display-ungroup-report.
+0930A      compute pos-count = pos-index - 1.
+0930B      compute neg-count = neg-index - 1.
+0930C      compute zero-count = zero-index - 1.
+0930D      compute above-threshold-count = above-threshold-index - 1.
+0930E      compute below-threshold-count = below-threshold-index - 1.
+0931       display "Positive count: " pos-count.
+0932       display "Negative count: " neg-count.
+0933       display "Zero count:     " zero-count.
+0934       display "Summa positive: " summa-pos.
+0935       display "Summa negative: " summa-neg.
+0936       display "Reconciliation: " reconcile-ok.
+0937       display "Above threshold count: " above-threshold-count.
+0938       display "Below/equal threshold count: "
+0939           below-threshold-count.
+0940       move "Ungroup-Report" to report-program-name.
+0941       perform write-report-header.
+0942       move spaces to report-line.
+0942A      move summa-neg to summa-neg-edited.
+0943       string "Summa positive: " summa-pos
+0944              " Summa negative: " summa-neg-edited
+0945           delimited by size into report-line.
+0946       perform write-report-line.
+0947       move spaces to report-line.
+0948       string "Reconciliation: " reconcile-ok
+0949           delimited by size into report-line.
+0950       perform write-report-line.
+0951
+0960   copy 'ungroup-array-implementation'.
+0970   copy 'summa-pos-array-implementation'.
+0980   copy 'summa-neg-array-implementation'.
+0990   copy 'reconcile-totals-implementation'.
+1000   copy 'threshold-classify-implementation'.
+1010   copy 'audit-trail-writer'.
+1020   copy 'report-writer-writer'.
