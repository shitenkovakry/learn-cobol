@@ -0,0 +1,56 @@
+010    restart-ungroup-from-checkpoint.
+020        move 1 to index-array.
+030        move 1 to pos-index.
+040        move 1 to neg-index.
+050        move 1 to zero-index.
+060        move "N" to checkpoint-eof.
+070        open input checkpoint-file.
+080        read checkpoint-file
+090            at end move "Y" to checkpoint-eof
+100        end-read.
+110        if checkpoint-eof = "N"
+120            perform until checkpoint-eof = "Y"
+130                unstring checkpoint-record delimited by ","
+140                    into checkpoint-position checkpoint-pos-index
+150                        checkpoint-neg-index checkpoint-zero-index
+160                read checkpoint-file
+170                    at end move "Y" to checkpoint-eof
+180                end-read
+190            end-perform
+200            move checkpoint-position to index-array
+210            move checkpoint-pos-index to pos-index
+220            move checkpoint-neg-index to neg-index
+230            move checkpoint-zero-index to zero-index
+240            add 1 to index-array
+250        end-if.
+260        close checkpoint-file.
+270
+280    ungroup-array-with-checkpoint.
+290        perform varying index-array from index-array by 1
+300                until index-array > array-size
+310            if array(index-array) > 0
+320                move array(index-array)
+330                    to positive-array(pos-index)
+340                add 1 to pos-index
+350            else
+360                if array(index-array) = 0
+370                    move array(index-array)
+380                        to zero-array(zero-index)
+390                    add 1 to zero-index
+400                else
+410                    move array(index-array)
+420                        to negative-array(neg-index)
+430                    add 1 to neg-index
+440                end-if
+450            end-if
+460            perform write-ungroup-checkpoint
+470        end-perform.
+480
+490    write-ungroup-checkpoint.
+500        open extend checkpoint-file.
+505        move spaces to checkpoint-record.
+510        string index-array "," pos-index "," neg-index ","
+520               zero-index
+530            delimited by size into checkpoint-record.
+540        write checkpoint-record.
+550        close checkpoint-file.
