@@ -0,0 +1,6 @@
+010    summa-negative-array.
+020        move 0 to summa-neg.
+030        perform varying index-array from 1 by 1
+040                until index-array > neg-index - 1
+050            add negative-array(index-array) to summa-neg
+060        end-perform.
