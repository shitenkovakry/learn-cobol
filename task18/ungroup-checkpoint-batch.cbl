@@ -0,0 +1,44 @@
+0100   identification division.
+0200   program-id. Ungroup-Checkpoint-Batch.
+0300   environment division.
+0310   input-output section.
+0320   file-control.
+0330       select optional checkpoint-file assign to dynamic
+0330A          checkpointfilename
+0331           organization is line sequential.
+0400   data division.
+0405   file section.
+0406   fd  checkpoint-file.
+0407   01  checkpoint-record pic x(80).
+0408
+0411   working-storage section.
+0412   copy 'variables'.
+0413   copy 'ungroup-checkpoint-variables'.
+0414
+0415   01 input-array pic x(40).
+0415A  01 pos-count pic 9.
+0415B  01 neg-count pic 9.
+0415C  01 zero-count pic 9.
+0500   procedure division.
+0600
+0700   program-begin.
+0710       perform accept-array.
+0720       perform restart-ungroup-from-checkpoint.
+0730       perform ungroup-array-with-checkpoint.
+0735       compute pos-count = pos-index - 1.
+0736       compute neg-count = neg-index - 1.
+0737       compute zero-count = zero-index - 1.
+0740       display "Positive count: " pos-count.
+0750       display "Negative count: " neg-count.
+0760       display "Zero count:     " zero-count.
+0900   program-done.
+0910       stop run.
+0911
+0920   accept-array.
+0921       display "Please, write array (e.g., 1,-2,4,-6,7,-1,3):".
+0922       accept input-array.
+0923       inspect input-array replacing all "," by " ".
+0924       unstring input-array delimited by space into array(1)
+0925            array(2) array(3) array(4) array(5) array(6) array(7).
+0926
+0960   copy 'ungroup-checkpoint-implementation'.
