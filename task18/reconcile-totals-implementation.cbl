@@ -0,0 +1,11 @@
+010    reconcile-totals.
+020        move 0 to reconcile-total.
+030        perform varying index-array from 1 by 1
+040                until index-array > array-size
+050            add array(index-array) to reconcile-total
+060        end-perform.
+070        if reconcile-total = summa-pos + summa-neg
+080            move "Y" to reconcile-ok
+090        else
+100            move "N" to reconcile-ok
+110        end-if.
