@@ -0,0 +1,36 @@
+010    restart-from-checkpoint.
+020        move 1 to index-array.
+030        move 0 to summa.
+040        move "N" to checkpoint-eof.
+050        open input checkpoint-file.
+060        read checkpoint-file
+070            at end move "Y" to checkpoint-eof
+080        end-read.
+090        if checkpoint-eof = "N"
+100            perform until checkpoint-eof = "Y"
+110                unstring checkpoint-record delimited by ","
+120                    into checkpoint-position checkpoint-summa
+130                read checkpoint-file
+140                    at end move "Y" to checkpoint-eof
+150                end-read
+160            end-perform
+170            move checkpoint-position to index-array
+180            move checkpoint-summa to summa
+190            add 1 to index-array
+200        end-if.
+210        close checkpoint-file.
+220
+230    find-summa-with-checkpoint.
+240        perform varying index-array from index-array by 1
+250                until index-array > array-size
+260            add array(index-array) to summa
+270            perform write-summa-checkpoint
+280        end-perform.
+290
+300    write-summa-checkpoint.
+310        open extend checkpoint-file.
+315        move spaces to checkpoint-record.
+320        string index-array "," summa
+330            delimited by size into checkpoint-record.
+340        write checkpoint-record.
+350        close checkpoint-file.
