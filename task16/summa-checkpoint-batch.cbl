@@ -0,0 +1,36 @@
+0100   identification division.
+0200   program-id. Summa-Checkpoint-Batch.
+0300   environment division.
+0310   input-output section.
+0320   file-control.
+0330       select optional checkpoint-file assign to dynamic
+0330A          checkpointfilename
+0331           organization is line sequential.
+0400   data division.
+0405   file section.
+0406   fd  checkpoint-file.
+0407   01  checkpoint-record pic x(80).
+0408
+0411   working-storage section.
+0412   copy 'find-summa-variables'.
+0413   copy 'find-summa-checkpoint-variables'.
+0414
+0415   01 input-array pic x(40).
+0500   procedure division.
+0600
+0700   program-begin.
+0710       perform accept-array.
+0720       perform restart-from-checkpoint.
+0730       perform find-summa-with-checkpoint.
+0740       display "Summa: " summa.
+0900   program-done.
+0910       stop run.
+0911
+0920   accept-array.
+0921       display "Please, write array (e.g., 5,2,7,6,5,3):".
+0922       accept input-array.
+0923       inspect input-array replacing all "," by " ".
+0924       unstring input-array delimited by space into array(1)
+0925            array(2) array(3) array(4) array(5) array(6).
+0926
+0960   copy 'find-summa-checkpoint-implementation'.
