@@ -0,0 +1,10 @@
+010    find-variance-of-array.
+020        move 0 to variance.
+030        perform varying index-array from 1 by 1
+040                until index-array > array-size
+050            compute variance = variance +
+060                ((array(index-array) - average) *
+070                 (array(index-array) - average))
+080        end-perform.
+090        divide variance by array-size giving variance.
+100        compute std-dev = function sqrt(variance).
