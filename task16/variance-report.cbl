@@ -0,0 +1,85 @@
+0100   identification division.
+0200   program-id. Variance-Report.
+0300   environment division.
+0310   input-output section.
+0320   file-control.
+0330       select optional audit-file assign to dynamic auditfilename
+0331           organization is line sequential.
+0332       select optional report-file assign to dynamic reportfilename
+0333           organization is line sequential.
+0400   data division.
+0405   file section.
+0406   fd  audit-file.
+0407   01  audit-record pic x(100).
+0408   fd  report-file.
+0409   01  report-line pic x(200).
+0410
+0411   working-storage section.
+0412   copy 'find-summa-variables'.
+0413   copy 'find-average-variables'.
+0414   copy 'find-variance-variables'.
+0415   copy 'audit-trail-variables'.
+0416   copy 'report-writer-variables'.
+0417
+0418   01 input-array pic x(40).
+0419   01 weights-input-array pic x(40).
+0420   01 average-mode pic 9 value 1.
+0500   procedure division.
+0600
+0700   program-begin.
+0710       perform accept-array.
+0720       perform find-summa-of-array.
+0721       display "1 = straight average, 2 = weighted average".
+0722       accept average-mode.
+0723       if average-mode = 2
+0724           perform accept-weights-array
+0725           perform find-weighted-average-of-array
+0726           move weighted-average to average
+0727       else
+0728           perform find-average-of-array
+0729       end-if.
+0740       perform find-variance-of-array.
+0750       perform display-variance-report.
+0760       move "Variance-Report" to audit-program-name.
+0770       move summa to audit-result.
+0780       perform write-audit-entry.
+0900   program-done.
+0910       stop run.
+0911
+0920   accept-array.
+0921       display "Please, write array (e.g., 5,2,7,6,5,3):".
+0922       accept input-array.
+0923       inspect input-array replacing all "," by " ".
+0924       unstring input-array delimited by space into array(1)
+0925            array(2) array(3) array(4) array(5) array(6).
+0926
+0927   accept-weights-array.
+0928       display "Please, write weights (e.g., 1,2,1,3,1,2):".
+0929       accept weights-input-array.
+0930       inspect weights-input-array replacing all "," by " ".
+0931       unstring weights-input-array delimited by space
+0932           into weights-array(1) weights-array(2) weights-array(3)
+0933                weights-array(4) weights-array(5) weights-array(6).
+0934
+0930   display-variance-report.
+0931       display "Summa:    " summa.
+0932       display "Average:  " average.
+0933       display "Variance: " variance.
+0934       display "Std dev:  " std-dev.
+0935       move "Variance-Report" to report-program-name.
+0936       perform write-report-header.
+0937       move spaces to report-line.
+0938       string "Summa: " summa " Average: " average
+0939           delimited by size into report-line.
+0940       perform write-report-line.
+0941       move spaces to report-line.
+0942       string "Variance: " variance " Std dev: " std-dev
+0943           delimited by size into report-line.
+0944       perform write-report-line.
+0950
+0960   copy 'find-summa-implementation'.
+0970   copy 'find-average-implementation'.
+0975   copy 'find-weighted-average-implementation'.
+0980   copy 'find-variance-implementation'.
+0990   copy 'audit-trail-writer'.
+1000   copy 'report-writer-writer'.
