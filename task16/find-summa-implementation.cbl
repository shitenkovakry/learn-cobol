@@ -0,0 +1,6 @@
+010    find-summa-of-array.
+020        move 0 to summa.
+030        perform varying index-array from 1 by 1
+040                until index-array > array-size
+050            add array(index-array) to summa
+060        end-perform.
