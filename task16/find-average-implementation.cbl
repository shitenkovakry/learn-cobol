@@ -0,0 +1,2 @@
+010    find-average-of-array.
+020        compute average = summa / array-size.
