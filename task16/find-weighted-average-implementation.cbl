@@ -0,0 +1,10 @@
+010    find-weighted-average-of-array.
+020        move 0 to weighted-summa.
+030        move 0 to weights-summa.
+040        perform varying index-array from 1 by 1
+050                until index-array > array-size
+060            compute weighted-summa = weighted-summa +
+070                (array(index-array) * weights-array(index-array))
+080            add weights-array(index-array) to weights-summa
+090        end-perform.
+100        compute weighted-average = weighted-summa / weights-summa.
