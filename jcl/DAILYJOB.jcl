@@ -0,0 +1,36 @@
+//DAILYJOB JOB (ACCT),'DAILY TOOLKIT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//* Runs the daily menu front end and the array toolkit's reporting
+//* steps as one chain.  Each step only runs if the prior step ended
+//* with a zero return code.
+//*
+//MENU     EXEC PGM=MENU
+//STEPLIB  DD DSN=DAILY.TOOLKIT.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+/*
+//*
+//MINVALUE EXEC PGM=MINVALUE,COND=(0,NE,MENU)
+//STEPLIB  DD DSN=DAILY.TOOLKIT.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+/*
+//*
+//FINDMAX  EXEC PGM=FINDMAX,COND=(0,NE,MINVALUE)
+//STEPLIB  DD DSN=DAILY.TOOLKIT.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+/*
+//*
+//FINDSUMMA EXEC PGM=FINDSUMA,COND=(0,NE,FINDMAX)
+//STEPLIB  DD DSN=DAILY.TOOLKIT.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+/*
+//*
+//UNGROUP  EXEC PGM=UNGROUP,COND=(0,NE,FINDSUMMA)
+//STEPLIB  DD DSN=DAILY.TOOLKIT.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+/*
