@@ -0,0 +1,9 @@
+010    find-odd-in-array.
+011        move 1 to odd-result-i.
+030        perform varying index-array from 1 by 1
+040                until index-array > array-size
+050            if function mod (array(index-array), 2) not = 0
+060             move array(index-array) to odd-result(odd-result-i)
+061             add 1 to odd-result-i
+070            end-if
+080        end-perform.
