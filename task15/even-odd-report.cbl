@@ -0,0 +1,84 @@
+0100   identification division.
+0200   program-id. Even-Odd-Report.
+0300   environment division.
+0310   input-output section.
+0320   file-control.
+0330       select optional audit-file assign to dynamic auditfilename
+0331           organization is line sequential.
+0332       select optional report-file assign to dynamic reportfilename
+0333           organization is line sequential.
+0400   data division.
+0405   file section.
+0406   fd  audit-file.
+0407   01  audit-record pic x(100).
+0408   fd  report-file.
+0409   01  report-line pic x(200).
+0410
+0411   working-storage section.
+0412   copy 'find-even-variables'.
+0413   copy 'audit-trail-variables'.
+0414   copy 'report-writer-variables'.
+0415
+0416   01 input-array pic x(40).
+0417   01 even-count pic 9.
+0418   01 odd-count pic 9.
+0500   procedure division.
+0600
+0700   program-begin.
+0710       perform accept-array.
+0715       display "Minimum even value to keep (default 0)".
+0716       accept even-min-threshold.
+0720       perform find-even-in-array.
+0730       move array-result-i to even-count.
+0731       subtract 1 from even-count.
+0740       perform find-odd-in-array.
+0741       move odd-result-i to odd-count.
+0742       subtract 1 from odd-count.
+0750       perform display-even-odd-report.
+0760       perform display-quotient-remainder-report.
+0770       move "Even-Odd-Report" to audit-program-name.
+0780       move even-count to audit-result.
+0790       perform write-audit-entry.
+0900   program-done.
+0910       stop run.
+0911
+0920   accept-array.
+0921       display "Please, write array (e.g., 5,7,9):".
+0922       accept input-array.
+0923       inspect input-array replacing all "," by " ".
+0924       unstring input-array delimited by space into array(1)
+0925            array(2) array(3) array(4) array(5).
+0926
+0930   display-even-odd-report.
+0931       display "Even count: " even-count.
+0932       display "Odd count:  " odd-count.
+0933       move "Even-Odd-Report" to report-program-name.
+0934       perform write-report-header.
+0935       move spaces to report-line.
+0936       string "Even count: " even-count " Odd count: " odd-count
+0937           delimited by size into report-line.
+0938       perform write-report-line.
+0939       display "Even values:".
+0940       perform varying index-array from 1 by 1
+0941               until index-array > even-count
+0942           display "  " array-result(index-array)
+0943       end-perform.
+0944       display "Odd values:".
+0945       perform varying index-array from 1 by 1
+0946               until index-array > odd-count
+0947           display "  " odd-result(index-array)
+0948       end-perform.
+0949
+0950   display-quotient-remainder-report.
+0951       display "Quotient/remainder by element:".
+0952       perform varying index-array from 1 by 1
+0953               until index-array > array-size
+0954           display "  element " index-array
+0955               ": quotient " div-result(index-array)
+0956               " remainder " rem-result(index-array)
+0957       end-perform.
+0958
+0970   copy 'find-even-implementation'.
+0980   copy 'find-odd-implementation'.
+0990   copy 'audit-trail-writer'.
+1000   copy 'report-writer-writer'.
