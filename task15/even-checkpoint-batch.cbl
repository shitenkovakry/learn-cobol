@@ -0,0 +1,45 @@
+0100   identification division.
+0200   program-id. Even-Checkpoint-Batch.
+0300   environment division.
+0310   input-output section.
+0320   file-control.
+0330       select optional checkpoint-file assign to dynamic
+0330A          checkpointfilename
+0331           organization is line sequential.
+0400   data division.
+0405   file section.
+0406   fd  checkpoint-file.
+0407   01  checkpoint-record pic x(80).
+0408
+0411   working-storage section.
+0412   copy 'find-even-variables'.
+0413   copy 'find-even-checkpoint-variables'.
+0414
+0415   01 input-array pic x(40).
+0500   procedure division.
+0600
+0700   program-begin.
+0710       perform accept-array.
+0715       display "Minimum even value to keep (default 0)".
+0716       accept even-min-threshold.
+0720       perform restart-even-from-checkpoint.
+0730       perform find-even-with-checkpoint.
+0740       perform display-even-results.
+0900   program-done.
+0910       stop run.
+0911
+0920   accept-array.
+0921       display "Please, write array (e.g., 5,4,3,2,1):".
+0922       accept input-array.
+0923       inspect input-array replacing all "," by " ".
+0924       unstring input-array delimited by space into array(1)
+0925            array(2) array(3) array(4) array(5).
+0926
+0930   display-even-results.
+0931       display "Even values found:".
+0932       perform varying index-array from 1 by 1
+0933               until index-array > array-result-i - 1
+0934           display "  " array-result(index-array)
+0935       end-perform.
+0940
+0960   copy 'find-even-checkpoint-implementation'.
