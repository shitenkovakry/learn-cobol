@@ -4,7 +4,10 @@
 040                until index-array > array-size
 041            divide array(index-array) by 2 giving div-value
 042              remainder rem-value
+043            move div-value to div-result(index-array)
+044            move rem-value to rem-result(index-array)
 050            if function mod (array(index-array), 2) = 0
+051                and array(index-array) >= even-min-threshold
 060             move array(index-array) to array-result(array-result-i)
 061             add 1 to array-result-i
 070            end-if
