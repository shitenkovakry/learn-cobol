@@ -0,0 +1,46 @@
+010    restart-even-from-checkpoint.
+020        move 1 to index-array.
+030        move 1 to array-result-i.
+040        move "N" to checkpoint-eof.
+050        open input checkpoint-file.
+060        read checkpoint-file
+070            at end move "Y" to checkpoint-eof
+080        end-read.
+090        if checkpoint-eof = "N"
+100            perform until checkpoint-eof = "Y"
+110                unstring checkpoint-record delimited by ","
+120                    into checkpoint-position
+121                        checkpoint-array-result-i
+130                read checkpoint-file
+140                    at end move "Y" to checkpoint-eof
+150                end-read
+160            end-perform
+170            move checkpoint-position to index-array
+180            move checkpoint-array-result-i to array-result-i
+190            add 1 to index-array
+200        end-if.
+210        close checkpoint-file.
+220
+230    find-even-with-checkpoint.
+240        perform varying index-array from index-array by 1
+250                until index-array > array-size
+260            divide array(index-array) by 2 giving div-value
+270              remainder rem-value
+280            move div-value to div-result(index-array)
+290            move rem-value to rem-result(index-array)
+300            if function mod (array(index-array), 2) = 0
+305                and array(index-array) >= even-min-threshold
+310                move array(index-array)
+320                    to array-result(array-result-i)
+330                add 1 to array-result-i
+340            end-if
+350            perform write-even-checkpoint
+360        end-perform.
+370
+380    write-even-checkpoint.
+390        open extend checkpoint-file.
+395        move spaces to checkpoint-record.
+400        string index-array "," array-result-i
+410            delimited by size into checkpoint-record.
+420        write checkpoint-record.
+430        close checkpoint-file.
