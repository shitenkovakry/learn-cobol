@@ -1,20 +1,30 @@
 0100   identification division.
 0200   program-id. Number.
 0300   environment division.
+0310   input-output section.
+0320   file-control.
+0330       select report-file assign to dynamic reportfilename
+0331           organization is line sequential.
 0400   data division.
+0405   file section.
+0406   fd  report-file.
+0407   01  report-record pic x(80).
 0410
 0411   working-storage section.
 0412
-0413   01 counter pic 9.
-0414   01 count-number pic 9.
-0415
+0413   01 counter pic 99.
+0414   01 count-number pic 99.
+0415   01 reportfilename pic x(20).
+0416   01 report-run-date pic 9(8).
+0417   01 count-direction pic x value "U".
 0500   procedure division.
 0600
 0700   program-begin.
 0710   perform program-initilization.
 0711   perform get-user-number.
-0712   perform display-count.
-0713
+0712   perform get-count-direction.
+0713   perform display-count.
+0714
 0800   program-done.
 0900       stop run.
 0910
@@ -23,21 +33,52 @@
 0913
 0914   get-user-number.
 0915       display " ".
-0916       display "please, enter a number between 2 and 9".
+0916       display "please, enter a number between 2 and 99".
 0917       accept counter.
 0918       display " ".
 0919
+0918A  get-count-direction.
+0918B      display "count U)p or D)own?".
+0918C      accept count-direction.
+0918D
 0920   display-count.
-0921       if counter < 10 and counter > 1
+0921       if counter < 100 and counter > 1
 0922          display "counting to " counter
-0923          perform display-counting
-0924             varying count-number from 1 by 1
-0925             until count-number > counter
-0926
-0927       else
-0928          display "you didnt enter a valid number"
-0929          go to program-done.
-0930
-0931   display-counting.
-0932          display count-number.
-0933
+0923          perform open-report-file
+0924          if count-direction = "D"
+0925             perform display-counting
+0926                varying count-number from counter by -1
+0927                until count-number < 1
+0928          else
+0929             perform display-counting
+0930                varying count-number from 1 by 1
+0931                until count-number > counter
+0932          end-if
+0933          perform close-report-file
+0934
+0935       else
+0936          display "you didnt enter a valid number"
+0937          go to program-done.
+0937A
+0940   open-report-file.
+0941       accept report-run-date from date yyyymmdd.
+0942       string "COUNTRPT" report-run-date ".TXT"
+0943           delimited by size into reportfilename.
+0944
+0945       open output report-file.
+0945A      move spaces to report-record.
+0946       string "Counting report - run date " report-run-date
+0947           delimited by size into report-record.
+0948       write report-record.
+0949
+0950   display-counting.
+0951          display count-number.
+0952          move spaces to report-record.
+0953          move count-number to report-record.
+0954          write report-record.
+0955
+0960   close-report-file.
+0961       string "final count: " count-number
+0962           delimited by size into report-record.
+0963       write report-record.
+0964       close report-file.
