@@ -0,0 +1,152 @@
+0100   identification division.
+0200   program-id. End-Of-Day-Summary.
+0300   environment division.
+0310   input-output section.
+0320   file-control.
+0330       select optional ledger-file assign to dynamic ledgerfilename
+0331           organization is line sequential.
+0332       select optional audit-file assign to dynamic auditfilename
+0333           organization is line sequential.
+0334       select optional history-file assign to dynamic
+0334A          historyfilename
+0335           organization is line sequential.
+0400   data division.
+0405   file section.
+0406   fd  ledger-file.
+0407   01  ledger-record pic x(80).
+0408   fd  audit-file.
+0409   01  audit-record pic x(100).
+0409A  fd  history-file.
+0409B  01  history-record pic x(40).
+0410
+0411   working-storage section.
+0412   copy 'audit-trail-variables'.
+0413   copy 'find-max-history-variables'.
+0414
+0415   01 run-date pic 9(8).
+0416   01 audit-array-size pic 99.
+0417
+0420   01 ledgerfilename pic x(20).
+0421   01 ledger-eof pic x value "N".
+0422   01 ledger-count pic 9(6) value 0.
+0423   01 ledger-total pic s9(9)v99 value 0.
+0424   01 first-number pic s9(6)v99.
+0425   01 second-number pic s9(6)v99.
+0426   01 result pic s9(6)v99.
+0426A  01 first-number-text pic x(10).
+0426B  01 second-number-text pic x(10).
+0426C  01 result-text pic x(10).
+0426D  01 audit-result-text pic x(10).
+0427
+0430   01 audit-eof pic x value "N".
+0431   01 audit-count pic 9(6) value 0.
+0432   01 audit-min-result pic s9(6)v99.
+0433   01 audit-max-result pic s9(6)v99.
+0434   01 first-audit-record pic x value "Y".
+0435
+0440   01 history-eof pic x value "N".
+0441   01 history-max-value pic 9(2) value 0.
+0442   01 history-run-count pic 9(6) value 0.
+0443
+0500   procedure division.
+0600
+0700   program-begin.
+0710       accept run-date from date yyyymmdd.
+0720       perform build-file-names.
+0730       perform summarize-ledger.
+0740       perform summarize-audit-trail.
+0750       perform summarize-max-history.
+0760       perform display-end-of-day-summary.
+0900   program-done.
+0910       stop run.
+0911
+0920   build-file-names.
+0921       string "LEDGER" run-date ".TXT"
+0922           delimited by size into ledgerfilename.
+0923       move run-date to audit-run-date.
+0924       string "TOOLKITAUD" audit-run-date ".TXT"
+0925           delimited by size into auditfilename.
+0926
+0930   summarize-ledger.
+0931       move 0 to ledger-count.
+0932       move 0 to ledger-total.
+0933       move "N" to ledger-eof.
+0934       open input ledger-file.
+0935       perform until ledger-eof = "Y"
+0936           read ledger-file
+0937               at end move "Y" to ledger-eof
+0938               not at end
+0939                   unstring ledger-record delimited by ","
+0940                       into first-number-text second-number-text
+0940A                          result-text
+0940B                  move first-number-text to first-number
+0940C                  move second-number-text to second-number
+0940D                  move result-text to result
+0941                   add 1 to ledger-count
+0942                   add result to ledger-total
+0943           end-read
+0944       end-perform.
+0945       close ledger-file.
+0946
+0950   summarize-audit-trail.
+0951       move 0 to audit-count.
+0952       move "N" to audit-eof.
+0953       move "Y" to first-audit-record.
+0954       open input audit-file.
+0955       perform until audit-eof = "Y"
+0956           read audit-file
+0957               at end move "Y" to audit-eof
+0958               not at end
+0959                   unstring audit-record delimited by ","
+0960                       into audit-program-name audit-run-date
+0961                            audit-run-time audit-array-size
+0962                            audit-result-text
+0962A                  move audit-result-text to audit-result
+0963                   add 1 to audit-count
+0964                   perform track-audit-min-max
+0965           end-read
+0966       end-perform.
+0967       close audit-file.
+0968
+0970   track-audit-min-max.
+0971       if first-audit-record = "Y"
+0972           move audit-result to audit-min-result
+0973           move audit-result to audit-max-result
+0974           move "N" to first-audit-record
+0975       else
+0976           if audit-result < audit-min-result
+0977               move audit-result to audit-min-result
+0978           end-if
+0979           if audit-result > audit-max-result
+0980               move audit-result to audit-max-result
+0981           end-if
+0982       end-if.
+0983
+0990   summarize-max-history.
+0991       move 0 to history-run-count.
+0992       move "N" to history-eof.
+0993       open input history-file.
+0994       perform until history-eof = "Y"
+0995           read history-file
+0996               at end move "Y" to history-eof
+0997               not at end
+0998                   unstring history-record delimited by ","
+0999                       into history-run-date history-max-value
+1000                   add 1 to history-run-count
+1001           end-read
+1002       end-perform.
+1003       close history-file.
+1004
+1010   display-end-of-day-summary.
+1011       display "End of day summary - " run-date.
+1012       display "Ledger entries processed: " ledger-count.
+1013       display "Ledger total: " ledger-total.
+1014       display "Audit entries processed: " audit-count.
+1015       if audit-count > 0
+1016           display "Audit result min: " audit-min-result
+1017           display "Audit result max: " audit-max-result
+1018       end-if.
+1019       display "Max-value history entries: " history-run-count.
+1020       if history-run-count > 0
+1021           display "Latest max-value on file: " history-max-value
+1022       end-if.
