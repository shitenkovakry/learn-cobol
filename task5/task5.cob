@@ -1,50 +1,137 @@
 0100   identification division.
 0200   program-id. Menu.
 0300   environment division.
+0310   input-output section.
+0320   file-control.
+0330       select optional audit-file assign to dynamic auditfilename
+0331           organization is line sequential.
 0400   data division.
+0405   file section.
+0406   fd  audit-file.
+0407   01  audit-record pic x(80).
 0410
 0411   working-storage section.
 0412
-0413   01 menu-pick pic 9(4).
-0414
+0413   01 menu-pick pic 9(4) value 0.
+0414   01 auditfilename pic x(20).
+0415   01 audit-run-date pic 9(8).
+0416   01 audit-run-time pic 9(8).
+0417
+0418   01 array occurs 20 times pic s9(6)v99.
+0419   01 array-size pic 99 value 0.
+0420   01 index-array pic 99.
+0421   01 input-array pic x(80).
+0422   01 min-value pic s9(6)v99.
+0423   01 max-value pic s9(6)v99.
+0424   01 summa pic s9(7)v99.
+0425   01 average pic s9(6)v99.
 0500   procedure division.
 0600
 0700   program-begin.
-0800       perform get-the-menu-pick.
-0810       perform do-the-menu-pick.
-0811
+0800       perform run-menu-cycle
+0801           until menu-pick = 4.
 0900   program-done.
 0910       stop run.
 0911
-0912   get-the-menu-pick.
-0913       perform display-the-menu.
-0914       perform get-the-pick.
+0912   run-menu-cycle.
+0913       perform get-the-menu-pick.
+0914       perform do-the-menu-pick.
+0915       perform write-audit-entry.
 0915
-0916   do-the-menu-pick.
-0917       if menu-pick < 1 or
-0918          menu-pick > 3
-0910       display "invalid selection".
-0920
-0921       if menu-pick = 1
-0922       display "one for the money".
-0923
-0924       if menu-pick = 2
-0925       display "two for the money".
-0926
-0927       if menu-pick = 3
-0928       display "three for get ready".
-0929
-0930   display-the-menu.
-0931       display "please enter the number of the message".
-0932       display "that you wish to display".
+0916   get-the-menu-pick.
+0917       perform display-the-menu.
+0918       perform get-the-pick.
+0919
+0920   do-the-menu-pick.
+0921       if menu-pick < 1 or
+0922          menu-pick > 4
+0923       display "invalid selection".
+0924
+0925       if menu-pick = 1
+0926           perform accept-array-input
+0926           perform find-min-value-in-array
+0926           display "Min value = " min-value.
+0927
+0928       if menu-pick = 2
+0929           perform accept-array-input
+0929           perform find-max-value-in-array
+0929           display "Max value = " max-value.
+0930
+0931       if menu-pick = 3
+0932           perform accept-array-input
+0932           perform find-summa-of-array
+0932           perform find-average-of-array
+0932           display "Summa = " summa " Average = " average.
 0933
-0934       display " ".
-0935       display "1. first message".
-0936       display "2. second message".
-0937       display "3. third message".
-0938
-0939       display " ".
-0940       display "your selection (1-3)?".
-0941
-0942   get-the-pick.
-0943       accept menu-pick.
+0934       if menu-pick = 4
+0935       display "exiting".
+0936
+0940   display-the-menu.
+0941       display "please enter the number of the message".
+0942       display "that you wish to display".
+0943
+0944       display " ".
+0945       display "1. minimum value in an array".
+0946       display "2. maximum value in an array".
+0947       display "3. summa and average of an array".
+0948       display "4. exit".
+0949
+0950       display " ".
+0951       display "your selection (1-4)?".
+0952
+0960   get-the-pick.
+0961       accept menu-pick.
+0962
+0970   write-audit-entry.
+0971       accept audit-run-date from date yyyymmdd.
+0972       accept audit-run-time from time.
+0973       string "MENUAUD" audit-run-date ".TXT"
+0974           delimited by size into auditfilename.
+0975
+0976       open extend audit-file.
+0976A      move spaces to audit-record.
+0977       string audit-run-date " " audit-run-time " pick=" menu-pick
+0978           delimited by size into audit-record.
+0979       write audit-record.
+0980       close audit-file.
+0981
+0990   accept-array-input.
+0991       display "Enter the array values (e.g., 5,7,9)".
+0992       accept input-array.
+0993       move 0 to array-size.
+0994       inspect input-array tallying array-size for all ",".
+0995       add 1 to array-size.
+0996       inspect input-array replacing all "," by " ".
+0997       unstring input-array delimited by space
+0998           into array(1) array(2) array(3) array(4) array(5)
+0999                array(6) array(7) array(8) array(9) array(10)
+1000                array(11) array(12) array(13) array(14) array(15)
+1001                array(16) array(17) array(18) array(19) array(20).
+1001
+1010   find-min-value-in-array.
+1011       move array(1) to min-value.
+1012       perform varying index-array from 2 by 1
+1013               until index-array > array-size
+1014           if array(index-array) < min-value
+1015               move array(index-array) to min-value
+1016           end-if
+1017       end-perform.
+1018
+1020   find-max-value-in-array.
+1021       move array(1) to max-value.
+1022       perform varying index-array from 2 by 1
+1023               until index-array > array-size
+1024           if array(index-array) > max-value
+1025               move array(index-array) to max-value
+1026           end-if
+1027       end-perform.
+1028
+1030   find-summa-of-array.
+1031       move 0 to summa.
+1032       perform varying index-array from 1 by 1
+1033               until index-array > array-size
+1034           add array(index-array) to summa
+1035       end-perform.
+1036
+1040   find-average-of-array.
+1041       compute average = summa / array-size.
