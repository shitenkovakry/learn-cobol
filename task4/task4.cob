@@ -4,16 +4,28 @@
 0400   data division.
 0416
 0417   working-storage section.
+0417A  copy 'numeric-input-variables'.
 0418   01 num pic 9.
-0419   01 user-let-one pic x.
-0420   01 user-let-two pic x.
-0421
+0419   01 user-let-one pic x(20).
+0420   01 user-let-two pic x(20).
+0421   01 run-mode pic 9 value 1.
+0422   01 num-one pic s9(6)v99.
+0423   01 num-two pic s9(6)v99.
+0424
 0500   procedure division.
 0600
 0700   program-begin.
 0800       perform initialize-program.
-0810       perform get-input.
-0811       perform make-decision.
+0801       display "1 = letter comparison, 2 = numeric comparison".
+0802       accept run-mode.
+0803
+0804       if run-mode = 2
+0805           perform get-input-numeric
+0806           perform make-decision-numeric
+0807       else
+0808           perform get-input
+0809           perform make-decision
+0810       end-if.
 0819
 0900   program-done.
 0910       stop run.
@@ -25,23 +37,63 @@
 0916
 0917   make-decision.
 0918       if user-let-one < user-let-two
-0919       display 'answer is'.
-0920       display " ".
-0921       display user-let-one 'comes before' user-let-two.
-0922       display " ".
-0923
-0924       if user-let-one > user-let-two
-0925       display 'answer is'.
-0926       display " ".
-0927       display user-let-two 'comes before' user-let-one.
-0928       display " ".
-0929
+0919           display 'answer is'
+0920           display " "
+0921           display user-let-one 'comes before' user-let-two
+0922           display " "
+0923       else
+0924           if user-let-one > user-let-two
+0925               display 'answer is'
+0926               display " "
+0927               display user-let-two 'comes before' user-let-one
+0928               display " "
+0929           else
+0929A              display 'answer is'
+0929B              display " "
+0929C              display 'the letters are the same' user-let-one
+0929D              display " "
+0929E          end-if
+0929F      end-if.
+0929G
 0930   get-input.
-0931       display 'please, enter letter' num '(no more than 1 char)'.
+0931       display 'please, enter word' num '(up to 20 characters)'.
 0932       accept user-let-one.
 0933       display " ".
 0934       add 1 to num.
 0935
-0936       display 'please, enter letter' num '(no more than 1 char)'.
+0936       display 'please, enter word' num '(up to 20 characters)'.
 0937       accept user-let-two.
 0938       display " ".
+0939
+0940   get-input-numeric.
+0941       display 'please, enter the first number'.
+0942       accept numeric-input-buffer.
+0943       perform validate-numeric-input.
+0944       move numeric-input-buffer to num-one.
+0945
+0946       display 'please, enter the second number'.
+0947       accept numeric-input-buffer.
+0948       perform validate-numeric-input.
+0949       move numeric-input-buffer to num-two.
+0950
+0951   make-decision-numeric.
+0952       if num-one < num-two
+0953           display 'answer is'
+0954           display " "
+0955           display num-one 'comes before' num-two
+0956           display " "
+0957       else
+0958           if num-one > num-two
+0959               display 'answer is'
+0960               display " "
+0961               display num-two 'comes before' num-one
+0962               display " "
+0963           else
+0964               display 'answer is'
+0965               display " "
+0966               display 'the numbers are the same' num-one
+0967               display " "
+0968           end-if
+0969       end-if.
+0970
+0971   copy 'numeric-input-validator'.
