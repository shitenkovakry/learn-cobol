@@ -4,27 +4,84 @@
 0400   data division.
 0410
 0411   working-storage section.
-0412
+0412   copy 'numeric-input-variables'.
 0413   01 first-number pic 99.
 0414   01 second-number pic 99.
 0415   01 answer pic 9999.
 0416   01 var-sign pic 99999.
 0417
+0420   01 run-mode pic 9 value 1.
+0421   01 table-range-high pic 99 value 10.
+0422   01 table-index pic 99.
+0423
+0424   01 valid-code-count pic 9 value 5.
+0425   01 valid-codes.
+0426       05 valid-code occurs 5 times pic 99999.
+0427   01 code-index pic 9.
+0428   01 code-found pic x value "N".
+0429
 0500   procedure division.
 0600
 0700   program-begin.
-0710       perform multiply-numbers.
-0711       perform display-sign.
-0712
+0710       perform initialize-valid-codes.
+0711       perform multiply-numbers.
+0712       perform display-sign.
+0713
 0800   program-done.
 0900       stop run.
 0910
 0911   multiply-numbers.
-0912       compute answer = first-number * second-number.
-0913       display first-number " * " second-number " = " answer.
-0914
-0915   display-sign.
-0916       display "enter the number"
-0917       accept var-sign.
-0918       display var-sign.
+0912       display "enter the first number".
+0913       accept first-number.
+0914       display "enter the second number".
+0915       accept second-number.
+0916
+0917       display "1 = single product, 2 = multiplication table".
+0918       accept run-mode.
 0919
+0920       if run-mode = 2
+0921           perform multiply-table
+0922       else
+0923           compute answer = first-number * second-number
+0924           display first-number " * " second-number " = " answer
+0925       end-if.
+0926
+0930   multiply-table.
+0931       display "enter the table upper range (default 10)".
+0932       accept table-range-high.
+0933
+0934       perform varying table-index from 1 by 1
+0935               until table-index > table-range-high
+0936           compute answer = table-index * second-number
+0937           display table-index " * " second-number " = " answer
+0938       end-perform.
+0939
+0940   initialize-valid-codes.
+0941       move 10001 to valid-code(1).
+0942       move 10002 to valid-code(2).
+0943       move 20001 to valid-code(3).
+0944       move 20002 to valid-code(4).
+0945       move 99999 to valid-code(5).
+0946
+0950   display-sign.
+0951       display "enter the transaction code".
+0952       accept numeric-input-buffer.
+0952A      perform validate-numeric-input.
+0952B      move numeric-input-buffer to var-sign.
+0953
+0954       move "N" to code-found.
+0955       perform varying code-index from 1 by 1
+0956               until code-index > valid-code-count
+0957                  or code-found = "Y"
+0958           if valid-code(code-index) = var-sign
+0959               move "Y" to code-found
+0960           end-if
+0961       end-perform.
+0962
+0963       if code-found = "Y"
+0964           display var-sign " is a valid transaction code"
+0965       else
+0966           display var-sign " is not a valid transaction code"
+0967       end-if.
+0968
+0970   copy 'numeric-input-validator'.
