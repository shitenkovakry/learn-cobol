@@ -0,0 +1,43 @@
+010    restart-min-from-checkpoint.
+020        move 2 to index-array.
+030        move 0 to checkpoint-min-value.
+040        move "N" to checkpoint-eof.
+050        open input checkpoint-file.
+060        read checkpoint-file
+070            at end move "Y" to checkpoint-eof
+080        end-read.
+090        if checkpoint-eof = "N"
+100            perform until checkpoint-eof = "Y"
+110                unstring checkpoint-record delimited by ","
+120                    into checkpoint-position checkpoint-min-value
+130                read checkpoint-file
+140                    at end move "Y" to checkpoint-eof
+150                end-read
+160            end-perform
+170            move checkpoint-position to index-array
+180            add 1 to index-array
+190        end-if.
+200        close checkpoint-file.
+210
+220        if index-array = 2
+230            move array(1) to min-value
+240        else
+250            move checkpoint-min-value to min-value
+260        end-if.
+270
+280    find-min-value-with-checkpoint.
+290        perform varying index-array from index-array by 1
+300                until index-array > array-size
+310            if array(index-array) < min-value
+320                move array(index-array) to min-value
+330            end-if
+340            perform write-min-checkpoint
+350        end-perform.
+360
+370    write-min-checkpoint.
+380        open extend checkpoint-file.
+385        move spaces to checkpoint-record.
+390        string index-array "," min-value
+400            delimited by size into checkpoint-record.
+410        write checkpoint-record.
+420        close checkpoint-file.
