@@ -0,0 +1,30 @@
+0100   identification division.
+0200   program-id. Min-Value-Indexed.
+0300   environment division.
+0310   input-output section.
+0320   file-control.
+0330       select array-index-file assign to dynamic arrayindexfilename
+0331           organization is indexed
+0332           access is sequential
+0333           record key is array-index-key.
+0400   data division.
+0405   file section.
+0406   fd  array-index-file.
+0407   01  array-index-record.
+0408       02 array-index-key   pic 9(4).
+0409       02 array-index-value pic 9(2).
+0410
+0411   working-storage section.
+0412   copy 'find-min-variables'.
+0413   copy 'array-indexed-variables'.
+0500   procedure division.
+0600
+0700   program-begin.
+0710       perform load-array-from-indexed-file.
+0720       perform find-min-value-in-array.
+0730       display "Min value: " min-value.
+0900   program-done.
+0910       stop run.
+0911
+0920   copy 'array-indexed-loader'.
+0960   copy 'find-min-implementation'.
