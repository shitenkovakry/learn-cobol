@@ -1,23 +1,72 @@
 0100   identification division.
 0200   program-id. Min-Value.
 0300   environment division.
+0310   input-output section.
+0320   file-control.
+0330       select optional array-file assign to dynamic arrayfilename
+0331           organization is line sequential.
+0332       select optional report-file assign to dynamic reportfilename
+0333           organization is line sequential.
+0334       select optional audit-file assign to dynamic auditfilename
+0335           organization is line sequential.
 0400   data division.
+0405   file section.
+0406   fd  array-file.
+0407   01  array-file-record pic x(10).
+0408
+0409   fd  report-file.
+0409   01  report-record pic x(200).
+0409   fd  audit-file.
+0409   01  audit-record pic x(100).
 0410
 0411   working-storage section.
+0412   copy 'audit-trail-variables'.
 0412
-0413   01 array occurs 5 times pic 9.
-0414   01 index-array pic 99 value 1.
-0415   01 min-value pic 9.
-0416   01 array-size pic 99 value 5.
-0417   01 input-array pic x(20).
+0413   01 array-size pic 99 value 0.
+0414   01 array-work.
+0415       05 array-work-item occurs 20 times pic x(10).
+0416   01 array pic 9(4) occurs 1 to 20 times depending on array-size
+0416A          ascending key is array indexed by array-idx.
+0417   01 index-array pic 99 value 1.
+0417A  01 sort-flag pic x value "N".
+0418   01 min-value pic 9(4).
+0419   01 input-array pic x(80).
+0428   01 input-array-valid pic x value "Y".
+0428A  01 array-item-length pic 99 value 0.
+0420
+0421   01 run-mode pic 9 value 1.
+0422   01 arrayfilename pic x(20).
+0423   01 array-file-eof pic x value "N".
+0424   01 reportfilename pic x(24).
+0425   01 report-run-date pic 9(8).
+0426   01 report-line-buffer pic x(160).
+0427   01 buffer-pointer pic 999.
 0916
 0500   procedure division.
 0510
 0511   program-begin.
-0512       perform display-array.
-0513       perform find-min-value-in-array.
-0514       perform display-min-value.
-0515
+0512       display "1 = type the array, 2 = read array from file".
+0513       accept run-mode.
+0514
+0515       if run-mode = 2
+0516           perform display-array-from-file
+0517       else
+0518           perform display-array
+0519       end-if.
+0519A
+0519B      display "Sort array ascending first? (Y/N)".
+0519C      accept sort-flag.
+0519D      if sort-flag = "Y"
+0519E          perform sort-array-ascending
+0519F          perform display-sorted-array
+0519G      end-if.
+0520       perform find-min-value-in-array.
+0521       perform display-min-value.
+0522       perform write-min-value-report.
+0523       move "Min-Value" to audit-program-name.
+0524       move min-value to audit-result.
+0525       perform write-audit-entry.
+0526
 0800   program-done.
 0900       stop run.
 1000
@@ -26,20 +75,130 @@
 1012       accept input-array.
 1013       perform process-input-array.
 1015
-1016   find-min-value-in-array.
-1017       move array(1) to min-value.
-1018       perform varying index-array from 2 by 1
-1019               until index-array > array-size
-1020           if array(index-array) < min-value
-1021               move array(index-array) to min-value
-1022           end-if
-1023       end-perform.
+1020   display-array-from-file.
+1021       display "Enter the array file name".
+1022       accept arrayfilename.
+1023
+1024       move 0 to array-size.
+1025       open input array-file.
+1026       perform until array-file-eof = "Y"
+1027           read array-file
+1028               at end move "Y" to array-file-eof
+1029               not at end
+1030                   add 1 to array-size
+1031                   move array-file-record to array(array-size)
+1032           end-read
+1033       end-perform.
+1034       close array-file.
+1035
+1036   find-min-value-in-array.
+1037       move array(1) to min-value.
+1038       perform varying index-array from 2 by 1
+1039               until index-array > array-size
+1040           if array(index-array) < min-value
+1041               move array(index-array) to min-value
+1042           end-if
+1043       end-perform.
 2000
 2001   display-min-value.
 2002       display "Min value = " min-value.
 2003
+2003A  sort-array-ascending.
+2003B      sort array.
+2003C
+2003D  display-sorted-array.
+2003E      display "Sorted array:".
+2003F      perform varying index-array from 1 by 1
+2003G              until index-array > array-size
+2003H          display array(index-array)
+2003I      end-perform.
+2003J
+2026   write-min-value-report.
+2027       accept report-run-date from date yyyymmdd.
+2028       string "MINVALRPT" report-run-date ".TXT"
+2029           delimited by size into reportfilename.
+2030
+2031       open extend report-file.
+2031A      move spaces to report-record.
+2032       string "Min-Value report - run date " report-run-date
+2033           delimited by size into report-record.
+2034       write report-record.
+2035
+2035A      move spaces to report-record.
+2036       string "Array size: " array-size
+2037           delimited by size into report-record.
+2038       write report-record.
+2039
+2040       move spaces to report-line-buffer.
+           move 1 to buffer-pointer.
+2041       string "Array values:" delimited by size
+           into report-line-buffer
+           with pointer buffer-pointer.
+2043       perform varying index-array from 1 by 1
+               until index-array > array-size
+2045           string " " array(index-array) delimited by size
+               into report-line-buffer
+               with pointer buffer-pointer
+2047       end-perform.
+2048       move report-line-buffer to report-record.
+           write report-record.
+
+2049       move spaces to report-record.
+2050       string "Min value: " min-value
+           delimited by size into report-record.
+2051       write report-record.
+2052       close report-file.
 2004   process-input-array.
-2005       inspect input-array replacing all "," by " ".
-2006       unstring input-array delimited by space into array(1)
-2008            array(2) array(3) array(4) array(5).
+2005       move 0 to array-size.
+2006       inspect input-array tallying array-size for all ",".
+2007       add 1 to array-size.
+2008       inspect input-array replacing all "," by " ".
 2009
+2010       unstring input-array delimited by space
+2011           into array-work-item(1) array-work-item(2)
+2012                array-work-item(3) array-work-item(4)
+2013                array-work-item(5) array-work-item(6)
+2014                array-work-item(7) array-work-item(8)
+2015                array-work-item(9) array-work-item(10)
+2016                array-work-item(11) array-work-item(12)
+2017                array-work-item(13) array-work-item(14)
+2018                array-work-item(15) array-work-item(16)
+2019                array-work-item(17) array-work-item(18)
+2020                array-work-item(19) array-work-item(20).
+2021
+2022       perform validate-input-array.
+2023
+2024       if input-array-valid = "Y"
+2025           perform varying index-array from 1 by 1
+                       until index-array > array-size
+                   move array-work-item(index-array)
+                       to array(index-array)
+               end-perform
+2025       else
+2026           display "Array rejected, using zeros instead"
+2027           move 1 to array-size
+2028           move 0 to array(1)
+2029       end-if.
+2030
+2031   validate-input-array.
+2032       move "Y" to input-array-valid.
+2033       perform varying index-array from 1 by 1
+2034               until index-array > array-size
+2035           if array-work-item(index-array) = spaces
+2036               display "Error: value " index-array " is missing"
+2037               move "N" to input-array-valid
+2038           else
+2038A              move 0 to array-item-length
+2038B              inspect array-work-item(index-array)
+2038C                  tallying array-item-length
+2038D                  for characters before initial " "
+2039               if array-work-item(index-array)(1:array-item-length)
+                           is not numeric
+2040                   display "Error: value " index-array
+                           " is not numeric"
+2041                   move "N" to input-array-valid
+2042               end-if
+2043           end-if
+2044       end-perform.
+2045
+2046   copy 'audit-trail-writer'.
