@@ -0,0 +1,66 @@
+0100   identification division.
+0200   program-id. Find-Max-Report.
+0300   environment division.
+0310   input-output section.
+0320   file-control.
+0330       select optional audit-file assign to dynamic auditfilename
+0331           organization is line sequential.
+0332       select optional report-file assign to dynamic reportfilename
+0333           organization is line sequential.
+0334       select optional history-file assign to dynamic
+0334A          historyfilename
+0335           organization is line sequential.
+0400   data division.
+0405   file section.
+0406   fd  audit-file.
+0407   01  audit-record pic x(100).
+0408   fd  report-file.
+0409   01  report-line pic x(200).
+0409A  fd  history-file.
+0409B  01  history-record pic x(40).
+0410
+0411   working-storage section.
+0412   copy 'find-max-variables'.
+0413   copy 'audit-trail-variables'.
+0414   copy 'report-writer-variables'.
+0414A  copy 'find-max-history-variables'.
+0415
+0416   01 input-array pic x(40).
+0500   procedure division.
+0600
+0700   program-begin.
+0710       perform accept-array.
+0720       perform find-max-value-in-array.
+0730       perform display-max-report.
+0740       move "Find-Max-Report" to audit-program-name.
+0750       move max-value to audit-result.
+0760       perform write-audit-entry.
+0770       perform write-max-trend-history.
+0900   program-done.
+0910       stop run.
+0911
+0920   accept-array.
+0921       display "Please, write array (e.g., 5,2,7,6,3):".
+0922       accept input-array.
+0923       inspect input-array replacing all "," by " ".
+0924       unstring input-array delimited by space into array(1)
+0925            array(2) array(3) array(4) array(5).
+0926
+0930   display-max-report.
+0931       display "Max value: " max-value.
+0932       display "Tie count: " max-value-count.
+0933       move "Find-Max-Report" to report-program-name.
+0934       perform write-report-header.
+0935       move spaces to report-line.
+0936       string "Max value: " max-value
+0937           delimited by size into report-line.
+0938       perform write-report-line.
+0939       move spaces to report-line.
+0940       string "Tie count: " max-value-count
+0941           delimited by size into report-line.
+0942       perform write-report-line.
+0950
+0960   copy 'find-max-implementation'.
+0970   copy 'audit-trail-writer'.
+0980   copy 'report-writer-writer'.
+0990   copy 'find-max-history-writer'.
