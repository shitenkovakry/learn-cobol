@@ -0,0 +1,52 @@
+010    restart-max-from-checkpoint.
+020        move 2 to index-array.
+030        move 0 to checkpoint-max-value.
+040        move 1 to checkpoint-max-value-count.
+050        move "N" to checkpoint-eof.
+060        open input checkpoint-file.
+070        read checkpoint-file
+080            at end move "Y" to checkpoint-eof
+090        end-read.
+100        if checkpoint-eof = "N"
+110            perform until checkpoint-eof = "Y"
+120                unstring checkpoint-record delimited by ","
+130                    into checkpoint-position checkpoint-max-value
+140                        checkpoint-max-value-count
+150                read checkpoint-file
+160                    at end move "Y" to checkpoint-eof
+170                end-read
+180            end-perform
+190            move checkpoint-position to index-array
+200            add 1 to index-array
+210        end-if.
+220        close checkpoint-file.
+230
+240        if index-array = 2
+250            move array(1) to max-value
+260            move 1 to max-value-count
+270        else
+280            move checkpoint-max-value to max-value
+290            move checkpoint-max-value-count to max-value-count
+300        end-if.
+310
+320    find-max-value-with-checkpoint.
+330        perform varying index-array from index-array by 1
+340                until index-array > array-size
+350            if array(index-array) > max-value
+360                move array(index-array) to max-value
+370                move 1 to max-value-count
+380            else
+390                if array(index-array) = max-value
+400                    add 1 to max-value-count
+410                end-if
+420            end-if
+430            perform write-max-checkpoint
+440        end-perform.
+450
+460    write-max-checkpoint.
+470        open extend checkpoint-file.
+475        move spaces to checkpoint-record.
+480        string index-array "," max-value "," max-value-count
+490            delimited by size into checkpoint-record.
+500        write checkpoint-record.
+510        close checkpoint-file.
