@@ -1,20 +1,54 @@
 010    identification division.
 020    program-id. KeybordAndArray.
 030    environment division.
+031    input-output section.
+032    file-control.
+033        select optional inventory-file assign to dynamic
+033A           inventoryfilename
+034            organization is line sequential.
+035        select optional lookup-file assign to dynamic lookupfilename
+036            organization is line sequential.
+037        select optional report-file assign to dynamic reportfilename
+038            organization is line sequential.
 040    data division.
+041    file section.
+042    fd  inventory-file.
+043    01  inventory-record pic 9.
+044
+045    fd  lookup-file.
+046    01  lookup-record pic 9.
+047
+048    fd  report-file.
+049    01  report-line pic x(200).
 050
 060    working-storage section.
-061        01 array occurs 5 times pic 9.
+0601       copy 'report-writer-variables'.
+061        01 array occurs 1 to 20 times depending on array-size pic 9.
 062        01 index-array pic 9.
-063        01 array-size pic 9 value 5.
+063        01 array-size pic 99 value 0.
 064        01 number-keybord pic 9.
+065        01 run-mode pic 9 value 1.
+066        01 found-flag pic x value "N".
+067        01 found-position pic 99 value 0.
+067        01 inventoryfilename pic x(20).
+068        01 inventory-eof pic x value "N".
+069        01 lookupfilename pic x(20).
+069        01 lookup-eof pic x value "N".
+069A       01 match-count pic 99 value 0.
 070
 080    procedure division.
 081
-082        perform initialize-array.
-090        perform display-number.
-091        perform accept-number-keybord.
-0100       perform find-keybord-number-in-array.
+082        perform initialize-array-from-inventory.
+083        display "1 = single lookup, 2 = batch lookup from file".
+084        accept run-mode.
+085
+086        if run-mode = 2
+087            perform batch-lookup-from-file
+088        else
+089            perform display-number
+090            perform accept-number-keybord
+0100           perform find-keybord-number-in-array
+091        end-if.
 0101       perform display-end-program.
 0102
 0103       stop run.
@@ -26,20 +60,82 @@
 0502       accept number-keybord.
 0503
 0600   find-keybord-number-in-array.
+0601       move "N" to found-flag.
+0602       move 0 to match-count.
 0700       perform varying index-array from 1 by 1
 0800               until index-array > array-size
 0900           if array(index-array) = number-keybord
 1000               display 'number ' array(index-array)
 2000                       ' is at position  ' index-array
+2001               move "Y" to found-flag
+2002               add 1 to match-count
+2003               if match-count = 1
+2004                   move index-array to found-position
+2005               end-if
 3000           end-if
 4000       end-perform.
+4001       if found-flag = "N"
+4002           display 'number ' number-keybord
+4003               ' not found in array'
+4004       end-if.
+4005       move "KeybordAndArray" to report-program-name.
+4006       perform write-report-header.
+4007       move spaces to report-line.
+4008       if found-flag = "Y"
+4009           string "number " number-keybord " found at position "
+4010                  found-position
+4011               delimited by size into report-line
+4012       else
+4013           string "number " number-keybord " not found in array"
+4014               delimited by size into report-line
+4015       end-if.
+4016       perform write-report-line.
+4017
+4018       display "Match count: " match-count.
+4019       move spaces to report-line.
+4020       if match-count > 1
+4021           display number-keybord " is a duplicate in the array"
+4022           string "Duplicate: " number-keybord " matched "
+4023                  match-count " positions"
+4024               delimited by size into report-line
+4025       else
+4026           string "Match count: " match-count
+4027               delimited by size into report-line
+4028       end-if.
+4029       perform write-report-line.
 5000
+5100   batch-lookup-from-file.
+5101       display "Enter lookup file name".
+5102       accept lookupfilename.
+5103       move "N" to lookup-eof.
+5104       open input lookup-file.
+5105       perform until lookup-eof = "Y"
+5106           read lookup-file
+5107               at end move "Y" to lookup-eof
+5108               not at end
+5109                   move lookup-record to number-keybord
+5110                   perform find-keybord-number-in-array
+5111           end-read
+5112       end-perform.
+5113       close lookup-file.
+5200
 6000   display-end-program.
 7000       display 'done'.
 8000
-9000   initialize-array.
-9002       move 8 to array(5).
-9003       move 3 to array(4).
-9004       move 4 to array(3).
-9005       move 3 to array(2).
-9006       move 1 to array(1).
+9000   initialize-array-from-inventory.
+9001       move 0 to array-size.
+9002       display "Enter inventory file name".
+9003       accept inventoryfilename.
+9004       move "N" to inventory-eof.
+9005       open input inventory-file.
+9006       perform until inventory-eof = "Y"
+9007           read inventory-file
+9008               at end move "Y" to inventory-eof
+9009               not at end
+9010                   add 1 to array-size
+9011                   move inventory-record to array(array-size)
+9012           end-read
+9013       end-perform.
+9014       close inventory-file.
+9015
+9016   copy 'report-writer-writer'.
